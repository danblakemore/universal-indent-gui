@@ -0,0 +1,313 @@
+      * Nightly reconciliation of the level88 entity master file
+      * against the external ledger extract.
+      *
+      * modification history
+      *   dlb   - original match-merge reconciliation against the
+      *           ledger extract, producing an exceptions report
+      *   dlb   - sort the ledger extract into account-number order
+      *           before the merge instead of trusting the extract's
+      *           arrival order
+      *   dlb   - read the same run-control record level88 uses so a
+      *           period-decimal site gets consistent exception-report
+      *           formatting without a recompile
+      *
+       identification division.
+       program-id.     reconcil.
+       author.         dlb.
+       environment division.
+       configuration section.
+       special-names.
+            console is crt
+            decimal-point is comma.
+       input-output section.
+       file-control.
+           select master-file    assign to "MASTFILE"
+                                 organization is indexed
+                                 access mode is sequential
+                                 record key is mstr-account-number.
+           select ledger-file        assign to "LEDGFILE"
+                                     organization is sequential.
+           select sorted-ledger-file assign to "LEDGSRT"
+                                     organization is sequential.
+           select sort-work-file     assign to "SRTWK01".
+           select exception-file assign to "EXCPFILE"
+                                 organization is sequential.
+           select control-file   assign to "CTLFILE"
+                                 organization is sequential
+                                 file status is control-file-status.
+
+       data division.
+       file section.
+       fd  master-file
+           label records are standard.
+           copy mstrrec.
+
+      *
+      *  Raw extract, in whatever order it arrived in - read only by
+      *  the SORT below, never processed directly, so its fields are
+      *  renamed off of the copybook's to avoid colliding with the
+      *  sorted copy's field names.
+      *
+       fd  ledger-file
+           label records are standard.
+           copy ledgrec
+               replacing ==ledger-record==
+                      by ==raw-ledger-record==
+                         ==ledg-account-number==
+                      by ==rawl-account-number==
+                         ==ledg-status==
+                      by ==rawl-status==
+                         ==ledg-active==
+                      by ==rawl-active==
+                         ==ledg-inactive==
+                      by ==rawl-inactive==
+                         ==ledg-amount==
+                      by ==rawl-amount==.
+
+       sd  sort-work-file.
+           copy ledgrec
+               replacing ==ledger-record==
+                      by ==sort-ledger-record==
+                         ==ledg-account-number==
+                      by ==sortl-account-number==
+                         ==ledg-status==
+                      by ==sortl-status==
+                         ==ledg-active==
+                      by ==sortl-active==
+                         ==ledg-inactive==
+                      by ==sortl-inactive==
+                         ==ledg-amount==
+                      by ==sortl-amount==.
+
+      *
+      *  Extract sorted into ascending account-number order - this is
+      *  what the match-merge below actually reads.
+      *
+       fd  sorted-ledger-file
+           label records are standard.
+           copy ledgrec.
+
+       fd  control-file
+           label records are standard.
+           copy ctlprec.
+
+       fd  exception-file
+           label records are omitted.
+       01  header-line             pic x(80).
+       01  exception-line.
+           05  filler              pic x(05).
+           05  exc-account         pic 9(09).
+           05  filler              pic x(03).
+           05  exc-reason          pic x(32).
+           05  filler              pic x(03).
+           05  exc-mstr-status     pic x(01).
+           05  filler              pic x(03).
+           05  exc-mstr-amount     pic z.zzz.zzz.zz9,99-.
+           05  filler              pic x(03).
+           05  exc-ledg-status     pic x(01).
+           05  filler              pic x(03).
+           05  exc-ledg-amount     pic z.zzz.zzz.zz9,99-.
+
+       working-storage section.
+       77  master-eof-switch       pic x(01)  value "n".
+       88  master-eof                         value "y".
+
+       77  ledger-eof-switch       pic x(01)  value "n".
+       88  ledger-eof                         value "y".
+
+       77  report-date             pic 9(06).
+       77  exceptions-found        pic 9(07)  comp value zero.
+       77  exceptions-display      pic zzzzzz9.
+
+       77  control-file-status        pic x(02).
+       77  control-file-opened-switch pic x(01)  value "n".
+       88  control-file-opened                   value "y".
+
+       procedure division.
+       main section.
+      *
+      *  Match the master file and the ledger extract by account
+      *  number (both in ascending key order) and report every
+      *  account that is on one file but not the other, or whose
+      *  status/amount do not agree.
+      *
+
+           perform initialize-run thru initialize-run-end.
+           perform match-records thru match-records-end
+                   until master-eof and ledger-eof.
+           perform terminate-run thru terminate-run-end.
+           stop run.
+
+      *
+       initialize-run.
+           perform read-run-control thru read-run-control-end.
+           open input master-file.
+           perform sort-ledger-extract thru sort-ledger-extract-end.
+           open input sorted-ledger-file.
+           open output exception-file.
+           accept report-date from date.
+           move spaces to header-line.
+           string "MASTER/LEDGER RECONCILIATION EXCEPTIONS - RUN "
+                   "DATE " delimited by size
+                   report-date delimited by size
+                   into header-line.
+           write header-line.
+           perform read-master thru read-master-end.
+           perform read-ledger thru read-ledger-end.
+       initialize-run-end.
+           exit.
+
+      *
+      *  Run-control parameters are shared with level88 so a site
+      *  that has switched to period-decimal reporting gets the same
+      *  formatting here, without a recompile.  A missing control
+      *  file just means "use the site default" (comma-decimal).
+      *
+       read-run-control.
+           move "C" to ctlp-decimal-format.
+           move "n" to control-file-opened-switch.
+           move spaces to control-file-status.
+           open input control-file.
+           if control-file-status = "00"
+              move "y" to control-file-opened-switch
+              read control-file
+                  at end continue.
+           if control-file-opened
+              close control-file.
+       read-run-control-end.
+           exit.
+
+      *
+      *  The daily extract arrives in whatever order the upstream
+      *  system produced it - the match-merge below depends on
+      *  ascending account-number order, so sort it first instead of
+      *  trusting the extract to already be in key order.
+      *
+       sort-ledger-extract.
+           sort sort-work-file
+               on ascending key sortl-account-number
+               using ledger-file
+               giving sorted-ledger-file.
+       sort-ledger-extract-end.
+           exit.
+
+      *
+       read-master.
+           read master-file
+               at end move "y" to master-eof-switch.
+       read-master-end.
+           exit.
+
+       read-ledger.
+           read sorted-ledger-file
+               at end move "y" to ledger-eof-switch.
+       read-ledger-end.
+           exit.
+
+      *
+      *  Classic match-merge: the side with the lower key (or the
+      *  only side still open) is out of step and gets reported; equal
+      *  keys are compared field by field.
+      *
+       match-records.
+           if master-eof
+              perform write-ledger-only thru write-ledger-only-end
+              perform read-ledger thru read-ledger-end
+           else
+              if ledger-eof
+                 perform write-master-only thru write-master-only-end
+                 perform read-master thru read-master-end
+              else
+                 if mstr-account-number < ledg-account-number
+                    perform write-master-only thru
+                            write-master-only-end
+                    perform read-master thru read-master-end
+                 else
+                    if ledg-account-number < mstr-account-number
+                       perform write-ledger-only thru
+                               write-ledger-only-end
+                       perform read-ledger thru read-ledger-end
+                    else
+                       perform compare-matched thru compare-matched-end
+                       perform read-master thru read-master-end
+                       perform read-ledger thru read-ledger-end.
+       match-records-end.
+           exit.
+
+       write-master-only.
+           add 1 to exceptions-found.
+           move spaces to exception-line.
+           move mstr-account-number to exc-account.
+           move "ON MASTER, NOT ON LEDGER EXTRACT" to exc-reason.
+           move mstr-status to exc-mstr-status.
+           move mstr-amount to exc-mstr-amount.
+           move space to exc-ledg-status.
+           move zero  to exc-ledg-amount.
+           perform format-exception-amounts thru
+                   format-exception-amounts-end.
+           write exception-line.
+       write-master-only-end.
+           exit.
+
+       write-ledger-only.
+           add 1 to exceptions-found.
+           move spaces to exception-line.
+           move ledg-account-number to exc-account.
+           move "ON LEDGER EXTRACT, NOT ON MASTER" to exc-reason.
+           move space to exc-mstr-status.
+           move zero  to exc-mstr-amount.
+           move ledg-status to exc-ledg-status.
+           move ledg-amount to exc-ledg-amount.
+           perform format-exception-amounts thru
+                   format-exception-amounts-end.
+           write exception-line.
+       write-ledger-only-end.
+           exit.
+
+       compare-matched.
+           if mstr-status not = ledg-status
+                   or mstr-amount not = ledg-amount
+              add 1 to exceptions-found
+              move spaces to exception-line
+              move mstr-account-number to exc-account
+              move "STATUS OR AMOUNT MISMATCH" to exc-reason
+              move mstr-status to exc-mstr-status
+              move mstr-amount to exc-mstr-amount
+              move ledg-status to exc-ledg-status
+              move ledg-amount to exc-ledg-amount
+              perform format-exception-amounts thru
+                      format-exception-amounts-end
+              write exception-line.
+       compare-matched-end.
+           exit.
+
+      *
+      *  DECIMAL-POINT IS COMMA is a compile-time choice, so a
+      *  period-decimal run swaps the separator characters in the
+      *  already-edited amount fields rather than re-editing them -
+      *  same technique level88 uses for its register/control report.
+      *
+       format-exception-amounts.
+           if ctlp-decimal-period
+              inspect exc-mstr-amount replacing all "." by "#"
+              inspect exc-mstr-amount replacing all "," by "."
+              inspect exc-mstr-amount replacing all "#" by ","
+              inspect exc-ledg-amount replacing all "." by "#"
+              inspect exc-ledg-amount replacing all "," by "."
+              inspect exc-ledg-amount replacing all "#" by ",".
+       format-exception-amounts-end.
+           exit.
+
+      *
+       terminate-run.
+           move exceptions-found to exceptions-display.
+           move spaces to header-line.
+           string "TOTAL EXCEPTIONS: " delimited by size
+                   exceptions-display delimited by size
+                   into header-line.
+           write header-line.
+           close master-file.
+           close sorted-ledger-file.
+           close exception-file.
+       terminate-run-end.
+           exit.
