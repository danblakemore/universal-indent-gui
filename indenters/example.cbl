@@ -1,59 +1,635 @@
-000000* An example illustrating the use of a programmer defined paragraphs
-      * and perform-thru
-       identification division.
-       program-id.     level88.
-       author.         kik.
-       environment division.
-       configuration section.
-       special-names.
-            console is crt
-            decimal-point is comma.
-       data division.
-       working-storage section.
-       77  transaction-kode    pic 99.
-       88  valid-kode          value 4, 8 thru 15.
-       88  create              value 10.
-       88  destroy             value 15.
-
-       procedure division.
-       main section.
-      *
-      *  Some code leading to "transacion-kode" getting a value
-      *
-
-           move 10 to transaction-kode.
-
-
-      *
-      * Testing the conditions 
-      *
-
-           if valid-kode then
-              if create then
-                 perform p-create thru p-create-end
-              else
-                 if destroy then
-                    perform p-destroy thru p-destroy-end
-                 else
-                    perform ordinary-transaction 
-                            thru ordinary-transaction-end.
-
-      *
-       p-create.
-      *  some creation code
-       p-create-end.
-         exit.
-
-       p-destroy.
-      *  some destruction code
-       p-destroy-end.
-         exit. 
-
-       ordinary-transaction.
-      *  some ordinary data processing code
-       ord-trns-1.
-
-       ord-trns-2.
-
-       ordinary-transaction-end.
-         exit.
\ No newline at end of file
+000000* An example illustrating the use of a programmer defined paragraphs
+      * and perform-thru
+      *
+      * modification history
+      *   kik   - original create/destroy/ordinary-transaction skeleton
+      *   dlb   - read transaction-kode from a real input file instead
+      *           of hardcoding a single create transaction
+      *   dlb   - added invalid-kode range and a reject-transaction
+      *           path so out-of-range kodes are logged, not dropped
+      *   dlb   - added a daily transaction register off the
+      *           ordinary-transaction path (counts/totals by kode)
+      *   dlb   - transaction-kode replaced by the TRANXREC copybook
+      *           so the transaction record can carry account number,
+      *           amount and date alongside the kode
+      *   dlb   - p-create/p-destroy now write/rewrite the entity
+      *           master file instead of being no-ops
+      *   dlb   - added checkpoint/restart so an abended run can
+      *           resume mid-file without redoing earlier transactions
+      *   dlb   - added an end-of-job control-total/balancing report
+      *   dlb   - split out modify/inquire from the ordinary-transaction
+      *           bucket and added an audit trail for create/modify/
+      *           destroy against the master file
+      *   dlb   - added a run-control parameter record read at job
+      *           start so decimal formatting and console routing can
+      *           be changed per run instead of by recompiling
+      *   dlb   - audit-file now opened EXTEND instead of OUTPUT so
+      *           the account history isn't truncated every run
+      *   dlb   - fixed control-file/restart-file close logic to use
+      *           their own opened-switch instead of a status field
+      *           the following READ was allowed to overwrite
+      *   dlb   - invalid-kode corrected to the true complement of
+      *           valid-kode and wired into the reject test directly
+      *   dlb   - reject-count now also counts create/modify/destroy/
+      *           inquire business-rule rejects, not just invalid-kode
+      *   dlb   - control report's transactions-read line now shows
+      *           the file-to-date total (restart-count plus this
+      *           run) alongside the this-run count
+      *   dlb   - register detail/total amount pictures now carry a
+      *           trailing sign so a negative amount isn't shown as
+      *           an unsigned magnitude
+      *   dlb   - run-start/run-complete messages are now routed to
+      *           print-file when the control record selects PRINTER
+      *           instead of being dropped
+      *
+       identification division.
+       program-id.     level88.
+       author.         kik.
+       environment division.
+       configuration section.
+       special-names.
+            console is crt
+            decimal-point is comma.
+       input-output section.
+       file-control.
+           select trans-file   assign to "TRANFILE"
+                               organization is sequential.
+           select reject-file  assign to "REJFILE"
+                               organization is sequential.
+           select print-file   assign to "PRTFILE"
+                               organization is sequential.
+           select master-file  assign to "MASTFILE"
+                               organization is indexed
+                               access mode is random
+                               record key is mstr-account-number.
+           select restart-file assign to "RSTRFILE"
+                               organization is sequential
+                               file status is restart-file-status.
+           select audit-file   assign to "AUDTFILE"
+                               organization is sequential.
+           select control-file assign to "CTLFILE"
+                               organization is sequential
+                               file status is control-file-status.
+
+       data division.
+       file section.
+       fd  trans-file
+           label records are standard.
+           copy tranxrec.
+
+       fd  reject-file
+           label records are standard.
+       01  reject-record.
+           05  rej-trans-kode      pic 99.
+           05  filler              pic x(01)   value space.
+           05  rej-message         pic x(48).
+
+       fd  print-file
+           label records are omitted.
+       01  header-line             pic x(80).
+       01  detail-line.
+           05  filler              pic x(05).
+           05  det-kode            pic zz9.
+           05  filler              pic x(05).
+           05  det-count           pic zz.zz9.
+           05  filler              pic x(05).
+           05  det-total           pic z.zzz.zzz.zz9,99-.
+           05  filler              pic x(29).
+       01  total-line.
+           05  filler              pic x(05)   value "TOTAL".
+           05  filler              pic x(08).
+           05  tot-count           pic zz.zz9.
+           05  filler              pic x(05).
+           05  tot-total           pic z.zzz.zzz.zz9,99-.
+           05  filler              pic x(29).
+       01  control-line.
+           05  ctl-label           pic x(40).
+           05  ctl-value           pic z.zzz.zzz.zz9.
+           05  filler              pic x(30).
+
+       fd  master-file
+           label records are standard.
+           copy mstrrec.
+
+       fd  restart-file
+           label records are standard.
+           copy rstrrec.
+
+       fd  audit-file
+           label records are standard.
+           copy audtrec.
+
+       fd  control-file
+           label records are standard.
+           copy ctlprec.
+
+       working-storage section.
+       77  eof-switch          pic x(01)   value "n".
+       88  end-of-file                     value "y".
+
+       77  register-date       pic 9(06).
+       77  reg-sub             pic 9(02)   comp.
+       77  grand-count         pic 9(05)   comp    value zero.
+       77  grand-total         pic s9(09)v99 comp-3 value zero.
+
+       01  register-table.
+           05  register-entry  occurs 99 times.
+               10  reg-count   pic 9(05)     comp.
+               10  reg-total   pic s9(09)v99 comp-3.
+
+       77  restart-file-status           pic x(02).
+       77  restart-file-opened-switch    pic x(01)  value "n".
+       88  restart-file-opened                      value "y".
+       77  restart-count                 pic 9(09)  comp value zero.
+       77  processed-this-run            pic 9(09)  comp value zero.
+       77  file-transactions-read        pic 9(09)  comp value zero.
+       77  checkpoint-interval           pic 9(05)  comp value 100.
+       77  transactions-since-checkpoint pic 9(05)  comp value zero.
+       77  skip-sub                      pic 9(09)  comp.
+
+       77  valid-count                   pic 9(07)  comp value zero.
+       77  create-count                  pic 9(07)  comp value zero.
+       77  destroy-count                 pic 9(07)  comp value zero.
+       77  reject-count                  pic 9(07)  comp value zero.
+       77  kode-hash-total               pic 9(09)  comp value zero.
+
+       77  control-file-status           pic x(02).
+       77  control-file-opened-switch    pic x(01)  value "n".
+       88  control-file-opened                      value "y".
+       77  run-message-text              pic x(40).
+       77  master-reject-message         pic x(48).
+
+       procedure division.
+       main section.
+      *
+      *  Open the day's transaction file and process every record on
+      *  it, one transaction at a time, instead of the single
+      *  hardcoded create case we used to run.
+      *
+
+           perform initialize-run thru initialize-run-end.
+           perform read-transaction thru read-transaction-end.
+           perform process-transactions thru process-transactions-end
+                   until end-of-file.
+           perform terminate-run thru terminate-run-end.
+           stop run.
+
+      *
+       initialize-run.
+           initialize register-table.
+           perform read-run-control thru read-run-control-end.
+           perform reset-print-file thru reset-print-file-end.
+           move "LEVEL88 RUN STARTING" to run-message-text.
+           perform display-run-message thru display-run-message-end.
+           open input trans-file.
+           open output reject-file.
+           open i-o master-file.
+           open extend audit-file.
+           perform read-restart-checkpoint thru
+                   read-restart-checkpoint-end.
+           perform skip-already-processed thru
+                   skip-already-processed-end.
+       initialize-run-end.
+           exit.
+
+      *
+      *  Run-control parameters let operations switch between
+      *  comma-decimal and period-decimal reports, and pick where run
+      *  messages show up, without recompiling the program.  A
+      *  missing control file just means "use the site default".
+      *
+       read-run-control.
+           move "C"   to ctlp-decimal-format.
+           move "CRT" to ctlp-console-device.
+           move "n" to control-file-opened-switch.
+           move spaces to control-file-status.
+           open input control-file.
+           if control-file-status = "00"
+              move "y" to control-file-opened-switch
+              read control-file
+                  at end continue.
+           if control-file-opened
+              close control-file.
+       read-run-control-end.
+           exit.
+
+      *
+      *  Give print-file a clean start for this run, regardless of
+      *  which device run messages end up on, so the later EXTEND
+      *  opens (messages, register, control report) all append to the
+      *  same run's output instead of each other's leftovers.
+      *
+       reset-print-file.
+           open output print-file.
+           close print-file.
+       reset-print-file-end.
+           exit.
+
+       display-run-message.
+           if ctlp-device-crt
+              display run-message-text upon crt
+           else
+              if ctlp-device-printer
+                 perform write-message-to-printer thru
+                         write-message-to-printer-end.
+       display-run-message-end.
+           exit.
+
+       write-message-to-printer.
+           move spaces to header-line.
+           move run-message-text to header-line.
+           open extend print-file.
+           write header-line.
+           close print-file.
+       write-message-to-printer-end.
+           exit.
+
+      *
+      *  Pick up where the last checkpoint left off, so a rerun after
+      *  an abend does not redo (and double-create/double-destroy)
+      *  transactions that were already processed.
+      *
+       read-restart-checkpoint.
+           move zero to restart-count.
+           move "n" to restart-file-opened-switch.
+           move spaces to restart-file-status.
+           open input restart-file.
+           if restart-file-status = "00"
+              move "y" to restart-file-opened-switch
+              read restart-file
+                  at end     move zero to restart-count
+                  not at end move rstr-checkpoint-count
+                                  to restart-count.
+           if restart-file-opened
+              close restart-file.
+       read-restart-checkpoint-end.
+           exit.
+
+       skip-already-processed.
+           perform skip-transaction thru skip-transaction-end
+                   varying skip-sub from 1 by 1
+                   until skip-sub > restart-count or end-of-file.
+       skip-already-processed-end.
+           exit.
+
+       skip-transaction.
+           read trans-file
+               at end move "y" to eof-switch.
+       skip-transaction-end.
+           exit.
+
+      *
+       read-transaction.
+           read trans-file
+               at end     move "y" to eof-switch
+               not at end perform count-transaction-read thru
+                                  count-transaction-read-end.
+       read-transaction-end.
+           exit.
+
+       count-transaction-read.
+           add 1 to processed-this-run.
+           add trans-kode to kode-hash-total.
+       count-transaction-read-end.
+           exit.
+
+      *
+      *  Record how many transactions have now been processed (across
+      *  this run and any earlier ones) so a restart can skip them.
+      *
+       checkpoint-if-due.
+           add 1 to transactions-since-checkpoint.
+           if transactions-since-checkpoint >= checkpoint-interval
+              perform write-checkpoint thru write-checkpoint-end
+              move zero to transactions-since-checkpoint.
+       checkpoint-if-due-end.
+           exit.
+
+       write-checkpoint.
+           compute rstr-checkpoint-count =
+                   restart-count + processed-this-run.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+       write-checkpoint-end.
+           exit.
+
+      *
+      *  The file ran to completion normally, so there is nothing
+      *  left to restart - clear the checkpoint so tomorrow's run
+      *  starts at the beginning of its own transaction file.
+      *
+       clear-restart-checkpoint.
+           move zero to rstr-checkpoint-count.
+           open output restart-file.
+           write restart-record.
+           close restart-file.
+       clear-restart-checkpoint-end.
+           exit.
+
+      *
+       terminate-run.
+           perform print-register thru print-register-end.
+           perform print-control-report thru print-control-report-end.
+           perform clear-restart-checkpoint thru
+                   clear-restart-checkpoint-end.
+           move "LEVEL88 RUN COMPLETE" to run-message-text.
+           perform display-run-message thru display-run-message-end.
+           close trans-file.
+           close reject-file.
+           close master-file.
+           close audit-file.
+       terminate-run-end.
+           exit.
+
+      *
+      * Testing the conditions
+      *
+
+       process-transactions.
+           if valid-kode then
+              add 1 to valid-count
+              if create then
+                 add 1 to create-count
+                 perform p-create thru p-create-end
+              else
+                 if modify-trans then
+                    perform p-modify thru p-modify-end
+                 else
+                    if destroy-trans then
+                       add 1 to destroy-count
+                       perform p-destroy thru p-destroy-end
+                    else
+                       if inquire-trans then
+                          perform p-inquire thru p-inquire-end
+                       else
+                          perform ordinary-transaction
+                                  thru ordinary-transaction-end
+           else
+              if invalid-kode then
+                 perform reject-transaction thru reject-transaction-end.
+           perform checkpoint-if-due thru checkpoint-if-due-end.
+           perform read-transaction thru read-transaction-end.
+       process-transactions-end.
+           exit.
+
+      *
+      *  Transaction-kode fell outside the valid ranges above (1 thru
+      *  3 or 16 and up) - log the offending value instead of letting
+      *  it disappear with no trace.
+      *
+       reject-transaction.
+           add 1 to reject-count.
+           move trans-kode to rej-trans-kode.
+           move "INVALID TRANSACTION KODE - REJECTED" to rej-message.
+           write reject-record.
+       reject-transaction-end.
+           exit.
+
+      *
+      *  Daily transaction register - one line per transaction-kode
+      *  that came through the ordinary-transaction path, with a
+      *  date-stamped header/footer and a grand total.
+      *
+       print-register.
+           accept register-date from date.
+           open extend print-file.
+           move spaces to header-line.
+           string "DAILY TRANSACTION REGISTER - RUN DATE " delimited
+                   by size register-date delimited by size
+                   into header-line.
+           write header-line.
+           move spaces to header-line.
+           string "KODE       COUNT          AMOUNT" delimited by
+                   size into header-line.
+           write header-line.
+           perform print-register-line
+                   varying reg-sub from 1 by 1
+                   until reg-sub > 99.
+           move grand-count to tot-count.
+           move grand-total to tot-total.
+           perform format-total-amount thru format-total-amount-end.
+           write total-line.
+           close print-file.
+       print-register-end.
+           exit.
+
+       print-register-line.
+           if reg-count (reg-sub) > 0
+              move reg-sub          to det-kode
+              move reg-count (reg-sub) to det-count
+              move reg-total (reg-sub) to det-total
+              perform format-detail-amount thru
+                      format-detail-amount-end
+              write detail-line
+              add reg-count (reg-sub) to grand-count
+              add reg-total (reg-sub) to grand-total.
+       print-register-line-end.
+           exit.
+
+      *
+      *  DECIMAL-POINT IS COMMA is a compile-time choice, so a
+      *  period-decimal run swaps the separator characters in the
+      *  already-edited amount field rather than re-editing it.
+      *
+       format-detail-amount.
+           if ctlp-decimal-period
+              inspect det-total replacing all "." by "#"
+              inspect det-total replacing all "," by "."
+              inspect det-total replacing all "#" by ",".
+       format-detail-amount-end.
+           exit.
+
+       format-total-amount.
+           if ctlp-decimal-period
+              inspect tot-total replacing all "." by "#"
+              inspect tot-total replacing all "," by "."
+              inspect tot-total replacing all "#" by ",".
+       format-total-amount-end.
+           exit.
+
+      *
+      *  Control-total/balancing report - ties the run back to the
+      *  input file's record count so operations can confirm every
+      *  transaction on the file was actually processed.
+      *
+       print-control-report.
+           open extend print-file.
+           move spaces to header-line.
+           string "CONTROL TOTALS - RUN DATE " delimited by size
+                   register-date delimited by size
+                   into header-line.
+           write header-line.
+           compute file-transactions-read =
+                   restart-count + processed-this-run.
+           move "TRANSACTIONS READ (FILE TOTAL)" to ctl-label.
+           move file-transactions-read to ctl-value.
+           write control-line.
+           move "TRANSACTIONS READ THIS RUN" to ctl-label.
+           move processed-this-run to ctl-value.
+           write control-line.
+           move "VALID TRANSACTIONS" to ctl-label.
+           move valid-count to ctl-value.
+           write control-line.
+           move "CREATE TRANSACTIONS" to ctl-label.
+           move create-count to ctl-value.
+           write control-line.
+           move "DESTROY TRANSACTIONS" to ctl-label.
+           move destroy-count to ctl-value.
+           write control-line.
+           move "REJECTED TRANSACTIONS" to ctl-label.
+           move reject-count to ctl-value.
+           write control-line.
+           move "HASH TOTAL OF TRANSACTION KODES" to ctl-label.
+           move kode-hash-total to ctl-value.
+           write control-line.
+           close print-file.
+       print-control-report-end.
+           exit.
+
+      *
+      *
+      *  Add a new entity to the master file for this account.
+      *
+       p-create.
+           move account-number to mstr-account-number.
+           move trans-amount   to mstr-amount.
+           move trans-date     to mstr-last-trans-date.
+           move trans-kode     to mstr-last-trans-kode.
+           set mstr-active to true.
+           write master-record
+               invalid key
+                  move "ACCOUNT ALREADY ON MASTER - CREATE REJECTED"
+                      to master-reject-message
+                  perform write-master-reject thru
+                          write-master-reject-end
+               not invalid key
+                  move space to audt-before-status
+                  move zero  to audt-before-amount
+                  perform write-audit-record thru
+                          write-audit-record-end.
+       p-create-end.
+           exit.
+
+      *
+      *  Change the amount carried on an existing entity without
+      *  touching its active/inactive status.
+      *
+       p-modify.
+           move account-number to mstr-account-number.
+           read master-file
+               invalid key
+                  move "ACCOUNT NOT ON MASTER - MODIFY REJECTED"
+                      to master-reject-message
+                  perform write-master-reject thru
+                          write-master-reject-end
+               not invalid key
+                  move mstr-status to audt-before-status
+                  move mstr-amount to audt-before-amount
+                  move trans-amount to mstr-amount
+                  move trans-date   to mstr-last-trans-date
+                  move trans-kode   to mstr-last-trans-kode
+                  rewrite master-record
+                      invalid key
+                         move "MASTER REWRITE FAILED ON MODIFY"
+                             to master-reject-message
+                         perform write-master-reject thru
+                                 write-master-reject-end
+                      not invalid key
+                         perform write-audit-record thru
+                                 write-audit-record-end.
+       p-modify-end.
+           exit.
+
+      *
+      *  Mark the entity's master record inactive rather than
+      *  physically removing it, so the account's history survives.
+      *
+       p-destroy.
+           move account-number to mstr-account-number.
+           read master-file
+               invalid key
+                  move "ACCOUNT NOT ON MASTER - DESTROY REJECTED"
+                      to master-reject-message
+                  perform write-master-reject thru
+                          write-master-reject-end
+               not invalid key
+                  move mstr-status to audt-before-status
+                  move mstr-amount to audt-before-amount
+                  set mstr-inactive to true
+                  move trans-date to mstr-last-trans-date
+                  move trans-kode to mstr-last-trans-kode
+                  rewrite master-record
+                      invalid key
+                         move "MASTER REWRITE FAILED ON DESTROY"
+                             to master-reject-message
+                         perform write-master-reject thru
+                                 write-master-reject-end
+                      not invalid key
+                         perform write-audit-record thru
+                                 write-audit-record-end.
+       p-destroy-end.
+           exit.
+
+      *
+      *  Account lookups don't change the master file, so there is
+      *  nothing to audit - just confirm the account exists.
+      *
+       p-inquire.
+           move account-number to mstr-account-number.
+           read master-file
+               invalid key
+                  move "ACCOUNT NOT ON MASTER - INQUIRE REJECTED"
+                      to master-reject-message
+                  perform write-master-reject thru
+                          write-master-reject-end.
+       p-inquire-end.
+           exit.
+
+      *
+      *  Common master-file reject writer - caller has already moved
+      *  the reason text into master-reject-message.  Kept as its own
+      *  paragraph (rather than inline WRITE/NOT INVALID KEY legs) so
+      *  a nested sequential-file WRITE never sits between an INVALID
+      *  KEY and its NOT INVALID KEY.
+      *
+       write-master-reject.
+           add 1 to reject-count.
+           move master-reject-message to rej-message.
+           move trans-kode            to rej-trans-kode.
+           write reject-record.
+       write-master-reject-end.
+           exit.
+
+      *
+      *  Common audit-record writer - caller has already moved the
+      *  before image into audt-before-status/audt-before-amount and
+      *  applied its change to the master record.
+      *
+       write-audit-record.
+           move trans-date         to audt-date.
+           move account-number     to audt-account-number.
+           move trans-kode         to audt-trans-kode.
+           move mstr-status        to audt-after-status.
+           move mstr-amount        to audt-after-amount.
+           if create then
+              move "CREATE" to audt-action
+           else
+              if modify-trans then
+                 move "MODIFY" to audt-action
+              else
+                 move "DESTROY" to audt-action.
+           write audit-record.
+       write-audit-record-end.
+           exit.
+
+       ordinary-transaction.
+           add 1 to reg-count (trans-kode).
+           add trans-amount to reg-total (trans-kode).
+      *  some ordinary data processing code
+       ord-trns-1.
+
+       ord-trns-2.
+
+       ordinary-transaction-end.
+           exit.
