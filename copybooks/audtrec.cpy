@@ -0,0 +1,18 @@
+      *================================================================
+      *  AUDTREC
+      *
+      *  Audit trail record - one per create/modify/destroy against
+      *  the master file, with a before and after image of the fields
+      *  that matter, so we can answer "who changed this account and
+      *  when".
+      *================================================================
+       01  audit-record.
+           05  audt-date               pic 9(08).
+           05  audt-account-number     pic 9(09).
+           05  audt-trans-kode         pic 9(02).
+           05  audt-action             pic x(08).
+           05  audt-before-status      pic x(01).
+           05  audt-before-amount      pic s9(09)v99.
+           05  audt-after-status       pic x(01).
+           05  audt-after-amount       pic s9(09)v99.
+           05  filler                  pic x(10).
