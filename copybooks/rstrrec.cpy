@@ -0,0 +1,11 @@
+      *================================================================
+      *  RSTRREC
+      *
+      *  Checkpoint/restart record - a single record recording how
+      *  many transactions had been processed as of the last
+      *  checkpoint, so an abended run can resume without redoing
+      *  (and re-creating/re-destroying) earlier transactions.
+      *================================================================
+       01  restart-record.
+           05  rstr-checkpoint-count   pic 9(09).
+           05  filler                  pic x(10).
