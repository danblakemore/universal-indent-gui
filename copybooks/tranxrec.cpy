@@ -0,0 +1,27 @@
+      *================================================================
+      *  TRANXREC
+      *
+      *  Daily transaction record - one per input transaction.
+      *  Shared by level88 (and anything else that reads or writes
+      *  the transaction file) so every program sees the same layout.
+      *
+      *  modification history
+      *    dlb  - original layout: kode, account, amount, date
+      *    dlb  - added modify-trans/inquire-trans alongside
+      *           create/destroy-trans for the full CRUD set
+      *    dlb  - corrected invalid-kode to the true complement of
+      *           valid-kode (was missing 0, 5 thru 7)
+      *================================================================
+       01  tranx-record.
+           05  trans-kode          pic 9(02).
+               88  valid-kode              value 4, 8 thru 15.
+               88  invalid-kode            value 0, 1 thru 3, 5 thru 7,
+                                                  16 thru 99.
+               88  create                  value 10.
+               88  modify-trans            value 11.
+               88  inquire-trans           value 12.
+               88  destroy-trans           value 15.
+           05  account-number      pic 9(09).
+           05  trans-amount        pic s9(07)v99.
+           05  trans-date          pic 9(08).
+           05  filler              pic x(10).
