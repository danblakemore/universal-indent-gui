@@ -0,0 +1,14 @@
+      *================================================================
+      *  LEDGREC
+      *
+      *  Daily external ledger extract record - the authoritative
+      *  side of the nightly reconciliation against the entity
+      *  master file.
+      *================================================================
+       01  ledger-record.
+           05  ledg-account-number     pic 9(09).
+           05  ledg-status             pic x(01).
+               88  ledg-active                value "A".
+               88  ledg-inactive              value "I".
+           05  ledg-amount             pic s9(09)v99.
+           05  filler                  pic x(10).
