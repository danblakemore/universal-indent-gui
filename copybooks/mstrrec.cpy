@@ -0,0 +1,18 @@
+      *================================================================
+      *  MSTRREC
+      *
+      *  Entity master record - one per account created by a code 10
+      *  transaction, kept current by later modify/destroy activity.
+      *
+      *  modification history
+      *    dlb  - original layout (status, amount, last activity)
+      *================================================================
+       01  master-record.
+           05  mstr-account-number     pic 9(09).
+           05  mstr-status             pic x(01).
+               88  mstr-active                value "A".
+               88  mstr-inactive              value "I".
+           05  mstr-amount             pic s9(09)v99 comp-3.
+           05  mstr-last-trans-date    pic 9(08).
+           05  mstr-last-trans-kode    pic 9(02).
+           05  filler                  pic x(10).
