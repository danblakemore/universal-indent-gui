@@ -0,0 +1,16 @@
+      *================================================================
+      *  CTLPREC
+      *
+      *  Run-control parameter record, read once at job start.  Lets
+      *  operations flip reports between comma-decimal and
+      *  period-decimal formatting, and choose where run messages are
+      *  routed, without a recompile.
+      *================================================================
+       01  control-parm-record.
+           05  ctlp-decimal-format     pic x(01).
+               88  ctlp-decimal-comma          value "C".
+               88  ctlp-decimal-period         value "P".
+           05  ctlp-console-device     pic x(08).
+               88  ctlp-device-crt             value "CRT".
+               88  ctlp-device-printer         value "PRINTER".
+           05  filler                  pic x(10).
